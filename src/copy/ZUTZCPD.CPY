@@ -1,16 +1,33 @@
       * ZUTZCPD.CPY
-           DISPLAY '</testsuite>'
-      *     DISPLAY SPACE
-      *     MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
-      *     DISPLAY UT-TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'
-      *     MOVE UT-NUMBER-PASSED TO UT-TEST-CASE-NUMBER
-      *     DISPLAY UT-TEST-CASE-NUMBER ' PASSED'
-      *     MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER
-      *     DISPLAY UT-TEST-CASE-NUMBER ' FAILED'
-      *     DISPLAY "================================================="
+           MOVE '</testsuite>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+           MOVE '</testsuites>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           DISPLAY SPACE
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'
+           MOVE UT-NUMBER-PASSED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' PASSED'
+           MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' FAILED'
+           DISPLAY "================================================="
+
+           CLOSE TEST-REPORT-FILE
            MOVE UT-RETCODE TO RETURN-CODE
            GOBACK.
 
+       UT-EMIT-REPORT-LINE.
+      *****************************************************************
+      * SEND ONE LINE OF THE JUNIT XML REPORT TO BOTH SYSOUT (FOR THE
+      * JOB LOG) AND THE TEST REPORT FILE (FOR A CI PIPELINE TO READ
+      * AS A JUNIT XML DATA SET).
+      *****************************************************************
+           DISPLAY UT-REPORT-LINE
+           WRITE UT-REPORT-RECORD FROM UT-REPORT-LINE
+           MOVE SPACES TO UT-REPORT-LINE
+           .
+
        UT-ASSERT-EQUAL.
       *****************************************************************
       * COMPARE EXPECTED AND ACTUAL VALUES FOR EQUALITY.
@@ -50,30 +67,52 @@
 
        UT-DISPLAY-PASSED.
            ADD 1 TO UT-NUMBER-PASSED
-           DISPLAY '    <testcase name="'
-                    UT-TEST-CASE-NAME
-                    '"/>'
-           .              
+           STRING '    <testcase name="'   DELIMITED BY SIZE
+                   FUNCTION TRIM(UT-TEST-CASE-NAME) DELIMITED BY SIZE
+                   '"/>'                   DELIMITED BY SIZE
+                   INTO UT-REPORT-LINE
+           END-STRING
+           PERFORM UT-EMIT-REPORT-LINE
+           .
 
        UT-DISPLAY-FAILED.
            ADD 1 TO UT-NUMBER-FAILED
-           DISPLAY '    <testcase name="'
-                    UT-TEST-CASE-NAME
-                    '">'
+           STRING '    <testcase name="'   DELIMITED BY SIZE
+                   FUNCTION TRIM(UT-TEST-CASE-NAME) DELIMITED BY SIZE
+                   '">'                    DELIMITED BY SIZE
+                   INTO UT-REPORT-LINE
+           END-STRING
+           PERFORM UT-EMIT-REPORT-LINE
 
-           DISPLAY '     <failure' 
+           STRING '     <failure'          DELIMITED BY SIZE
                    ' type="junit.framework.AssertionFailedError">'
+                                            DELIMITED BY SIZE
+                   INTO UT-REPORT-LINE
+           END-STRING
+           PERFORM UT-EMIT-REPORT-LINE
 
            IF UT-COMPARE-NUMERIC
-               DISPLAY '        EXPECTED ' UT-EXPECTED-NUMERIC
-                       ', WAS ' UT-ACTUAL-NUMERIC
-           ELSE                     
-               DISPLAY '        EXPECTED <' UT-EXPECTED 
-                       '>, WAS <' UT-ACTUAL '>'
+               STRING '        EXPECTED ' DELIMITED BY SIZE
+                       UT-EXPECTED-NUMERIC DELIMITED BY SIZE
+                       ', WAS '           DELIMITED BY SIZE
+                       UT-ACTUAL-NUMERIC  DELIMITED BY SIZE
+                       INTO UT-REPORT-LINE
+               END-STRING
+           ELSE
+               STRING '        EXPECTED <' DELIMITED BY SIZE
+                       FUNCTION TRIM(UT-EXPECTED) DELIMITED BY SIZE
+                       '>, WAS <'          DELIMITED BY SIZE
+                       FUNCTION TRIM(UT-ACTUAL)  DELIMITED BY SIZE
+                       '>'                 DELIMITED BY SIZE
+                       INTO UT-REPORT-LINE
+               END-STRING
            END-IF
+           PERFORM UT-EMIT-REPORT-LINE
 
-           DISPLAY '     </failure>'
-           DISPLAY '    </testcase>'
+           MOVE '     </failure>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+           MOVE '    </testcase>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
            MOVE 4 TO UT-RETCODE
            .
 
