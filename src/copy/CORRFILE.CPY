@@ -0,0 +1,9 @@
+      * CORRFILE.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE GENERATED CORRESPONDENCE OUTPUT FILE.
+      *****************************************************************
+       01  CORR-RECORD.
+           05  CORR-CUSTOMER-NUMBER     PIC 9(09).
+           05  CORR-MESSAGE-TYPE        PIC X(15).
+           05  CORR-LANGUAGE-CODE       PIC X(02).
+           05  CORR-MESSAGE-TEXT        PIC X(60).
