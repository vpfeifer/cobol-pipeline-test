@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SAMPLEDR.
+      *****************************************************************
+      * NIGHTLY BATCH DRIVER.  READS A TRANSACTION FILE OF CUSTOMER
+      * NUMBER / MESSAGE-TYPE CODE PAIRS, CALLS SAMPLE TO GENERATE THE
+      * CORRESPONDENCE TEXT FOR EACH ONE, AND WRITES THE RESULT TO THE
+      * CORRESPONDENCE OUTPUT FILE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO 'TRANIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT CORR-FILE ASSIGN TO 'CORROUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CORR-STATUS.
+           SELECT EXCP-FILE ASSIGN TO 'TRANEXCP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT CKPT-FILE ASSIGN TO 'SAMPCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'AUDTRAIL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO 'PRINTEXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+           COPY TRANFILE.
+       FD  CORR-FILE.
+           COPY CORRFILE.
+       FD  EXCP-FILE.
+           COPY EXCPFILE.
+       FD  CKPT-FILE.
+           COPY CKPTFILE.
+       FD  AUDIT-FILE.
+           COPY AUDITRPT.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDTFILE.
+       FD  PRINT-FILE.
+           COPY PRTFILE.
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-CORR-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-EXCP-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-CKPT-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-AUDT-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-PRINT-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-RUN-DATE                   PIC 9(08) VALUE 0.
+       01  WS-RUN-TIME                   PIC 9(06) VALUE 0.
+       01  WS-MESSAGE-TYPE               PIC X(15) VALUE SPACES.
+       01  WS-CUSTOMER-NAME              PIC X(30) VALUE SPACES.
+       01  WS-ACCOUNT-NUMBER             PIC 9(10) VALUE ZERO.
+       01  WS-LANGUAGE-CODE              PIC X(02) VALUE SPACES.
+       01  WS-MESSAGE                    PIC X(60) VALUE SPACES.
+       01  WS-RETURN-CODE                PIC 9(02) VALUE ZERO.
+       01  WS-EFFECTIVE-LANGUAGE-CODE    PIC X(02) VALUE SPACES.
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  END-OF-TRAN-FILE              VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(04) VALUE 100.
+       01  WS-RECORDS-PROCESSED          PIC 9(09) VALUE 0.
+       01  WS-RESTART-COUNT              PIC 9(09) VALUE 0.
+       01  WS-RESTART-KEY                PIC 9(09) VALUE 0.
+       01  WS-SKIP-COUNT                 PIC 9(09) VALUE 0.
+       01  WS-LAST-SKIPPED-KEY           PIC 9(09) VALUE 0.
+       01  WS-RESTART-KEY-MATCHED-SWITCH PIC X(01) VALUE 'Y'.
+           88  RESTART-KEY-MISMATCH          VALUE 'N'.
+       01  WS-CKPT-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+           88  CKPT-RECORD-FOUND             VALUE 'Y'.
+       01  WS-AUDIT-MAX                  PIC 9(04) VALUE 20.
+       01  WS-AUDIT-COUNT                PIC 9(04) VALUE 0.
+       01  WS-AUDIT-OVERFLOW-COUNT       PIC 9(07) VALUE 0.
+       01  WS-AUDIT-OVERFLOW-WARNED-SW   PIC X(01) VALUE 'N'.
+           88  AUDIT-OVERFLOW-WARNED         VALUE 'Y'.
+       01  WS-AUDIT-TABLE.
+           05  WS-AUDIT-ENTRY OCCURS 20 TIMES INDEXED BY WS-AUDIT-IX.
+               10  WS-AUDIT-TYPE            PIC X(15) VALUE SPACES.
+               10  WS-AUDIT-QTY             PIC 9(07) VALUE 0.
+       01  WS-AUDIT-QTY-EDIT             PIC Z,ZZZ,ZZ9.
+       01  WS-AUDIT-TOTAL                PIC 9(07) VALUE 0.
+       01  WS-AUDIT-TOTAL-EDIT           PIC Z,ZZZ,ZZ9.
+       01  WS-AUDIT-OVERFLOW-EDIT        PIC Z,ZZZ,ZZ9.
+       01  WS-REJECTED-COUNT             PIC 9(07) VALUE 0.
+       01  WS-REJECTED-COUNT-EDIT        PIC Z,ZZZ,ZZ9.
+       01  WS-ABORT-FILE-NAME            PIC X(08) VALUE SPACES.
+       01  WS-ABORT-STATUS               PIC X(02) VALUE SPACES.
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL END-OF-TRAN-FILE
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM 1100-READ-CHECKPOINT
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS IS NOT EQUAL TO '00'
+               MOVE 'TRANIN' TO WS-ABORT-FILE-NAME
+               MOVE WS-TRAN-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           IF WS-RESTART-COUNT IS GREATER THAN ZERO
+               OPEN EXTEND CORR-FILE
+               OPEN EXTEND EXCP-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               OPEN OUTPUT CORR-FILE
+               OPEN OUTPUT EXCP-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           IF WS-CORR-STATUS IS NOT EQUAL TO '00'
+               MOVE 'CORROUT' TO WS-ABORT-FILE-NAME
+               MOVE WS-CORR-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           IF WS-EXCP-STATUS IS NOT EQUAL TO '00'
+               MOVE 'TRANEXCP' TO WS-ABORT-FILE-NAME
+               MOVE WS-EXCP-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           IF WS-AUDT-STATUS IS NOT EQUAL TO '00'
+               MOVE 'AUDTRAIL' TO WS-ABORT-FILE-NAME
+               MOVE WS-AUDT-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           IF WS-PRINT-STATUS IS NOT EQUAL TO '00'
+               MOVE 'PRINTEXT' TO WS-ABORT-FILE-NAME
+               MOVE WS-PRINT-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           PERFORM 8000-READ-TRAN
+           PERFORM 1200-SKIP-PROCESSED-TRANSACTIONS
+           IF RESTART-KEY-MISMATCH
+               PERFORM 1300-ABORT-RESTART-MISMATCH
+           END-IF
+           .
+
+       1100-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-RESTART-KEY
+           MOVE 'N' TO WS-CKPT-FOUND-SWITCH
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS IS EQUAL TO '00'
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                       MOVE CKPT-LAST-CUSTOMER-NUMBER TO WS-RESTART-KEY
+                       MOVE 'Y' TO WS-CKPT-FOUND-SWITCH
+               END-READ
+           END-IF
+           CLOSE CKPT-FILE
+      * NO CHECKPOINT RECORD YET EXISTS (FIRST-EVER RUN, OR OPERATIONS
+      * DELETED SAMPCKPT AHEAD OF A FRESH NON-RESTART RUN) -- CREATE
+      * THE SINGLE RECORD THIS RUN WILL REWRITE IN PLACE AS PROCESSING
+      * PROGRESSES, RATHER THAN RE-OPENING OUTPUT ON EVERY CHECKPOINT.
+           IF NOT CKPT-RECORD-FOUND
+               MOVE 0 TO CKPT-LAST-CUSTOMER-NUMBER
+               MOVE 0 TO CKPT-RECORDS-PROCESSED
+               OPEN OUTPUT CKPT-FILE
+               IF WS-CKPT-STATUS IS NOT EQUAL TO '00'
+                   MOVE 'SAMPCKPT' TO WS-ABORT-FILE-NAME
+                   MOVE WS-CKPT-STATUS TO WS-ABORT-STATUS
+                   PERFORM 1400-ABORT-FILE-OPEN-ERROR
+               END-IF
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
+           END-IF
+      * REOPEN I-O AND POSITION ON THE SINGLE CHECKPOINT RECORD SO
+      * 8500-WRITE-CHECKPOINT CAN REWRITE IT IN PLACE FOR THE REST OF
+      * THE RUN INSTEAD OF RECREATING THE FILE EVERY CHECKPOINT
+      * INTERVAL (WHICH, UNDER DISP=MOD, WOULD APPEND A NEW RECORD
+      * RATHER THAN REPLACE THE LAST ONE).
+           OPEN I-O CKPT-FILE
+           IF WS-CKPT-STATUS IS NOT EQUAL TO '00'
+               MOVE 'SAMPCKPT' TO WS-ABORT-FILE-NAME
+               MOVE WS-CKPT-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           READ CKPT-FILE
+           .
+
+       1200-SKIP-PROCESSED-TRANSACTIONS.
+           MOVE 0 TO WS-SKIP-COUNT
+           MOVE 0 TO WS-LAST-SKIPPED-KEY
+           PERFORM UNTIL END-OF-TRAN-FILE
+                   OR WS-SKIP-COUNT IS NOT LESS THAN WS-RESTART-COUNT
+               ADD 1 TO WS-SKIP-COUNT
+               MOVE TRAN-CUSTOMER-NUMBER TO WS-LAST-SKIPPED-KEY
+               PERFORM 8000-READ-TRAN
+           END-PERFORM
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+           MOVE 'Y' TO WS-RESTART-KEY-MATCHED-SWITCH
+           IF WS-RESTART-COUNT IS GREATER THAN ZERO
+                   AND WS-LAST-SKIPPED-KEY IS NOT EQUAL TO
+                       WS-RESTART-KEY
+               MOVE 'N' TO WS-RESTART-KEY-MATCHED-SWITCH
+           END-IF
+           .
+
+       1300-ABORT-RESTART-MISMATCH.
+           DISPLAY 'SAMPLEDR: CHECKPOINT RESTART KEY MISMATCH'
+           DISPLAY 'EXPECTED LAST PROCESSED CUSTOMER: ' WS-RESTART-KEY
+           DISPLAY 'TRANIN RECORD ' WS-RESTART-COUNT
+               ' HAS CUSTOMER NUMBER: ' WS-LAST-SKIPPED-KEY
+           DISPLAY 'TRANIN HAS CHANGED SINCE THE CHECKPOINT WAS '
+               'WRITTEN -- REFUSING TO RESTART POSITIONALLY'
+           CLOSE TRAN-FILE
+           CLOSE CORR-FILE
+           CLOSE EXCP-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE PRINT-FILE
+           CLOSE CKPT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+       1400-ABORT-FILE-OPEN-ERROR.
+           DISPLAY 'SAMPLEDR: UNABLE TO OPEN ' WS-ABORT-FILE-NAME
+               ' -- FILE STATUS ' WS-ABORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+       2000-PROCESS-TRANSACTION.
+           MOVE TRAN-MESSAGE-TYPE TO WS-MESSAGE-TYPE
+           MOVE TRAN-CUSTOMER-NAME TO WS-CUSTOMER-NAME
+           MOVE TRAN-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           MOVE TRAN-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           IF WS-RETURN-CODE IS EQUAL TO ZERO
+               MOVE TRAN-CUSTOMER-NUMBER TO CORR-CUSTOMER-NUMBER
+               MOVE TRAN-MESSAGE-TYPE TO CORR-MESSAGE-TYPE
+               MOVE WS-EFFECTIVE-LANGUAGE-CODE TO CORR-LANGUAGE-CODE
+               MOVE WS-MESSAGE TO CORR-MESSAGE-TEXT
+               WRITE CORR-RECORD
+               PERFORM 2100-TALLY-AUDIT-COUNT
+               PERFORM 2200-WRITE-AUDIT-TRAIL
+               PERFORM 2300-WRITE-PRINT-EXTRACT
+           ELSE
+               MOVE TRAN-CUSTOMER-NUMBER TO EXCP-CUSTOMER-NUMBER
+               MOVE TRAN-MESSAGE-TYPE TO EXCP-MESSAGE-TYPE
+               WRITE EXCP-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+           ADD 1 TO WS-RECORDS-PROCESSED
+           MOVE TRAN-CUSTOMER-NUMBER TO CKPT-LAST-CUSTOMER-NUMBER
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+                   IS EQUAL TO ZERO
+               PERFORM 8500-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 8000-READ-TRAN
+           .
+
+       2100-TALLY-AUDIT-COUNT.
+           SET WS-AUDIT-IX TO 1
+           SEARCH WS-AUDIT-ENTRY
+               AT END
+                   IF WS-AUDIT-COUNT IS LESS THAN WS-AUDIT-MAX
+                       ADD 1 TO WS-AUDIT-COUNT
+                       SET WS-AUDIT-IX TO WS-AUDIT-COUNT
+                       MOVE TRAN-MESSAGE-TYPE
+                           TO WS-AUDIT-TYPE(WS-AUDIT-IX)
+                       ADD 1 TO WS-AUDIT-QTY(WS-AUDIT-IX)
+                   ELSE
+                       IF NOT AUDIT-OVERFLOW-WARNED
+                           DISPLAY 'SAMPLEDR: AUDIT TALLY TABLE HAS '
+                               'MORE THAN ' WS-AUDIT-MAX ' DISTINCT '
+                               'MESSAGE TYPES -- ADDITIONAL TYPES ARE '
+                               'COUNTED TOWARD AN ''OTHER'' TOTAL ON '
+                               'THE AUDIT REPORT'
+                           SET AUDIT-OVERFLOW-WARNED TO TRUE
+                       END-IF
+                       ADD 1 TO WS-AUDIT-OVERFLOW-COUNT
+                   END-IF
+               WHEN WS-AUDIT-TYPE(WS-AUDIT-IX) IS EQUAL TO
+                       TRAN-MESSAGE-TYPE
+                   ADD 1 TO WS-AUDIT-QTY(WS-AUDIT-IX)
+           END-SEARCH
+           .
+
+       2200-WRITE-AUDIT-TRAIL.
+           MOVE TRAN-CUSTOMER-NUMBER TO AUDT-CUSTOMER-NUMBER
+           MOVE TRAN-MESSAGE-TYPE TO AUDT-MESSAGE-TYPE
+           MOVE WS-EFFECTIVE-LANGUAGE-CODE TO AUDT-LANGUAGE-CODE
+           MOVE WS-MESSAGE TO AUDT-MESSAGE-TEXT
+           MOVE WS-RUN-DATE TO AUDT-RUN-DATE
+           MOVE WS-RUN-TIME TO AUDT-RUN-TIME
+           WRITE AUDT-RECORD
+           .
+
+       2300-WRITE-PRINT-EXTRACT.
+           MOVE TRAN-CUSTOMER-NUMBER TO PRTX-CUSTOMER-NUMBER
+           MOVE TRAN-CUSTOMER-NAME TO PRTX-CUSTOMER-NAME
+           MOVE TRAN-MESSAGE-TYPE TO PRTX-MESSAGE-TYPE
+           MOVE WS-EFFECTIVE-LANGUAGE-CODE TO PRTX-LANGUAGE-CODE
+           MOVE WS-MESSAGE TO PRTX-MESSAGE-TEXT
+           MOVE WS-RUN-DATE TO PRTX-PRINT-DATE
+           WRITE PRTX-RECORD
+           .
+
+       8000-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET END-OF-TRAN-FILE TO TRUE
+           END-READ
+           .
+
+       8500-WRITE-CHECKPOINT.
+      * CKPT-FILE WAS OPENED I-O AND POSITIONED ON ITS ONE RECORD BACK
+      * IN 1100-READ-CHECKPOINT AND STAYS OPEN FOR THE WHOLE RUN, SO
+      * EACH INTERVAL JUST REWRITES THAT SAME RECORD IN PLACE.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           REWRITE CKPT-RECORD
+           .
+
+       8600-WRITE-AUDIT-REPORT.
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS IS NOT EQUAL TO '00'
+               MOVE 'AUDITRPT' TO WS-ABORT-FILE-NAME
+               MOVE WS-AUDIT-STATUS TO WS-ABORT-STATUS
+               PERFORM 1400-ABORT-FILE-OPEN-ERROR
+           END-IF
+           MOVE 'DAILY MESSAGE-GENERATION AUDIT REPORT' TO
+               AUDIT-REPORT-LINE
+           WRITE AUDIT-REPORT-LINE
+           MOVE 'MESSAGE TYPE      COUNT' TO AUDIT-REPORT-LINE
+           WRITE AUDIT-REPORT-LINE
+           MOVE 0 TO WS-AUDIT-TOTAL
+           PERFORM VARYING WS-AUDIT-IX FROM 1 BY 1
+                   UNTIL WS-AUDIT-IX IS GREATER THAN WS-AUDIT-COUNT
+               MOVE WS-AUDIT-QTY(WS-AUDIT-IX) TO WS-AUDIT-QTY-EDIT
+               STRING WS-AUDIT-TYPE(WS-AUDIT-IX) DELIMITED BY SIZE
+                       '        '              DELIMITED BY SIZE
+                       WS-AUDIT-QTY-EDIT        DELIMITED BY SIZE
+                       INTO AUDIT-REPORT-LINE
+               END-STRING
+               WRITE AUDIT-REPORT-LINE
+               ADD WS-AUDIT-QTY(WS-AUDIT-IX) TO WS-AUDIT-TOTAL
+           END-PERFORM
+           IF WS-AUDIT-OVERFLOW-COUNT IS GREATER THAN ZERO
+               MOVE WS-AUDIT-OVERFLOW-COUNT TO WS-AUDIT-OVERFLOW-EDIT
+               STRING 'OTHER (BEYOND AUDIT TABLE CAPACITY): '
+                           DELIMITED BY SIZE
+                       WS-AUDIT-OVERFLOW-EDIT   DELIMITED BY SIZE
+                       INTO AUDIT-REPORT-LINE
+               END-STRING
+               WRITE AUDIT-REPORT-LINE
+               ADD WS-AUDIT-OVERFLOW-COUNT TO WS-AUDIT-TOTAL
+           END-IF
+           MOVE WS-AUDIT-TOTAL TO WS-AUDIT-TOTAL-EDIT
+           STRING 'TOTAL MESSAGES GENERATED: ' DELIMITED BY SIZE
+                   WS-AUDIT-TOTAL-EDIT          DELIMITED BY SIZE
+                   INTO AUDIT-REPORT-LINE
+           END-STRING
+           WRITE AUDIT-REPORT-LINE
+           MOVE WS-REJECTED-COUNT TO WS-REJECTED-COUNT-EDIT
+           STRING 'REJECTED (INVALID MESSAGE TYPE): ' DELIMITED BY SIZE
+                   WS-REJECTED-COUNT-EDIT           DELIMITED BY SIZE
+                   INTO AUDIT-REPORT-LINE
+           END-STRING
+           WRITE AUDIT-REPORT-LINE
+           CLOSE AUDIT-FILE
+           .
+
+       9000-TERMINATE.
+           PERFORM 8500-WRITE-CHECKPOINT
+           PERFORM 8600-WRITE-AUDIT-REPORT
+           CLOSE TRAN-FILE
+           CLOSE CORR-FILE
+           CLOSE EXCP-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE PRINT-FILE
+           CLOSE CKPT-FILE
+           .
