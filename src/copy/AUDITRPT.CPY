@@ -0,0 +1,7 @@
+      * AUDITRPT.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE DAILY MESSAGE-GENERATION AUDIT REPORT.
+      * ONE PRINT LINE PER RECORD; SAMPLEDR FORMATS A HEADER, ONE LINE
+      * PER MESSAGE TYPE GENERATED, AND A GRAND TOTAL LINE.
+      *****************************************************************
+       01  AUDIT-REPORT-LINE            PIC X(80).
