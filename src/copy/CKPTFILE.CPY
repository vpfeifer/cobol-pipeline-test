@@ -0,0 +1,10 @@
+      * CKPTFILE.CPY
+      *****************************************************************
+      * CHECKPOINT RECORD FOR THE NIGHTLY CORRESPONDENCE BATCH RUN.
+      * WRITTEN PERIODICALLY SO AN ABENDED RUN CAN BE RESTARTED FROM
+      * THE LAST SUCCESSFULLY PROCESSED TRANSACTION INSTEAD OF FROM
+      * THE BEGINNING OF THE TRANSACTION FILE.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-CUSTOMER-NUMBER   PIC 9(09).
+           05  CKPT-RECORDS-PROCESSED      PIC 9(09).
