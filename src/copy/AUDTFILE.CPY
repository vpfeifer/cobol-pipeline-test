@@ -0,0 +1,14 @@
+      * AUDTFILE.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE PERSISTENT MESSAGE-GENERATION AUDIT
+      * TRAIL.  ONE RECORD PER MESSAGE SUCCESSFULLY GENERATED, FOR
+      * LATER RESEARCH INTO WHAT CORRESPONDENCE WAS SENT TO A GIVEN
+      * CUSTOMER AND WHEN.
+      *****************************************************************
+       01  AUDT-RECORD.
+           05  AUDT-CUSTOMER-NUMBER     PIC 9(09).
+           05  AUDT-MESSAGE-TYPE        PIC X(15).
+           05  AUDT-LANGUAGE-CODE       PIC X(02).
+           05  AUDT-MESSAGE-TEXT        PIC X(60).
+           05  AUDT-RUN-DATE            PIC 9(08).
+           05  AUDT-RUN-TIME            PIC 9(06).
