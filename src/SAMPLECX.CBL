@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SAMPLECX.
+      *****************************************************************
+      * TELLER-FACING CICS TRANSACTION.  TAKES A MESSAGE-TYPE CODE
+      * (PLUS CUSTOMER NAME AND ACCOUNT NUMBER FOR TOKEN SUBSTITUTION)
+      * FROM THE COMMAREA, CALLS THE SAMPLE MESSAGE LOGIC, AND SENDS
+      * THE GENERATED CORRESPONDENCE TEXT BACK TO THE 3270 SCREEN.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MESSAGE-TYPE               PIC X(15) VALUE SPACES.
+       01  WS-CUSTOMER-NAME              PIC X(30) VALUE SPACES.
+       01  WS-ACCOUNT-NUMBER             PIC 9(10) VALUE ZERO.
+       01  WS-LANGUAGE-CODE              PIC X(02) VALUE SPACES.
+       01  WS-MESSAGE                    PIC X(60) VALUE SPACES.
+       01  WS-RETURN-CODE                PIC 9(02) VALUE ZERO.
+       01  WS-EFFECTIVE-LANGUAGE-CODE    PIC X(02) VALUE SPACES.
+       01  WS-SCREEN-TEXT                PIC X(60) VALUE SPACES.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SAMPCOMM.
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE 'NO MESSAGE REQUEST RECEIVED' TO WS-SCREEN-TEXT
+           ELSE
+               PERFORM 1000-BUILD-MESSAGE
+               IF SAMP-RETURN-CODE IS EQUAL TO ZERO
+                   MOVE SAMP-MESSAGE TO WS-SCREEN-TEXT
+               ELSE
+                   MOVE 'UNRECOGNIZED MESSAGE TYPE CODE'
+                       TO WS-SCREEN-TEXT
+               END-IF
+           END-IF
+           EXEC CICS SEND TEXT
+               FROM(WS-SCREEN-TEXT)
+               LENGTH(LENGTH OF WS-SCREEN-TEXT)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       1000-BUILD-MESSAGE.
+           MOVE SAMP-MESSAGE-TYPE TO WS-MESSAGE-TYPE
+           MOVE SAMP-CUSTOMER-NAME TO WS-CUSTOMER-NAME
+           MOVE SAMP-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           MOVE SAMP-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           MOVE WS-RETURN-CODE TO SAMP-RETURN-CODE
+           MOVE WS-MESSAGE TO SAMP-MESSAGE
+           MOVE WS-EFFECTIVE-LANGUAGE-CODE
+               TO SAMP-EFFECTIVE-LANGUAGE-CODE
+           .
