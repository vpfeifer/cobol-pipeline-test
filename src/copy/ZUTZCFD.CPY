@@ -0,0 +1,7 @@
+      * ZUTZCFD.CPY
+      *****************************************************************
+      * FD RECORD LAYOUT FOR THE ZUTZC UNIT TEST HARNESS'S JUNIT XML
+      * REPORT FILE.  PAIRS WITH UT-REPORT-LINE IN ZUTZCWS.CPY AND THE
+      * UT-EMIT-REPORT-LINE PARAGRAPH IN ZUTZCPD.CPY.
+      *****************************************************************
+       01  UT-REPORT-RECORD                PIC X(200).
