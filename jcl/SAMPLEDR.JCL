@@ -0,0 +1,66 @@
+//SAMPLEDR JOB (ACCTNO),'CORRESPONDENCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* NIGHTLY GREETING/FAREWELL CORRESPONDENCE BATCH RUN.
+//* READS THE CUSTOMER TRANSACTION FILE AND CALLS SAMPLE FOR EACH
+//* CUSTOMER/MESSAGE-TYPE PAIR TO PRODUCE THE CORRESPONDENCE FILE.
+//*****************************************************************
+//STEP010  EXEC PGM=SAMPLEDR
+//STEPLIB  DD DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//MSGCAT   DD DSN=PROD.SAMPLE.MSGCAT,DISP=SHR
+//TRANIN   DD DSN=PROD.SAMPLE.TRANIN,DISP=SHR
+//* CORROUT AND TRANEXCP ARE RESTART-AWARE LIKE SAMPCKPT/AUDTRAIL BELOW:
+//* DISP=(MOD,CATLG,CATLG) SO A SECOND NIGHT'S RUN DOES NOT FAIL
+//* ALLOCATION AGAINST A DATA SET STILL CATALOGED FROM THE PRIOR NIGHT,
+//* AND SO AN ABEND DOES NOT DELETE THE VERY OUTPUT THE CHECKPOINT IS
+//* SUPPOSED TO PRESERVE FOR RESTART.  EXACTLY LIKE SAMPCKPT BELOW,
+//* THAT SAME MOD DISPOSITION MEANS A FRESH (NON-RESTART) NIGHTLY RUN
+//* ON TOP OF AN ALREADY-CATALOGED DATA SET WOULD APPEND RATHER THAN
+//* REPLACE -- OPERATIONS MUST DELETE CORROUT AND TRANEXCP IN THE SAME
+//* STEP WHERE IT DELETES SAMPCKPT, BEFORE ANY FRESH NIGHTLY RUN.
+//CORROUT  DD DSN=PROD.SAMPLE.CORROUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=86)
+//TRANEXCP DD DSN=PROD.SAMPLE.TRANEXCP,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=24)
+//*
+//* SAMPCKPT HOLDS THE RESTART CHECKPOINT.  DISP=(MOD,CATLG,CATLG) SO
+//* AN ABENDED STEP CAN BE RESUBMITTED AND PICK UP WHERE IT LEFT OFF;
+//* OPERATIONS SHOULD DELETE THIS DATA SET -- ALONG WITH CORROUT AND
+//* TRANEXCP ABOVE AND PRINTEXT BELOW, WHICH SHARE THE SAME RESTART
+//* LIFECYCLE -- BEFORE A FRESH (NON-RESTART) NIGHTLY RUN SO
+//* PROCESSING STARTS FROM THE BEGINNING OF TRANIN WITH EMPTY OUTPUT.
+//SAMPCKPT DD DSN=PROD.SAMPLE.SAMPCKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=18)
+//* AUDITRPT IS A FRESH SNAPSHOT EVERY RUN (8600-WRITE-AUDIT-REPORT
+//* ALWAYS OPENS OUTPUT), SO IT SHOULD NOT ACCUMULATE ACROSS NIGHTS
+//* THE WAY CORROUT/TRANEXCP DO -- MOD WOULD JUST APPEND A SECOND
+//* HEADER AND TOTAL BEHIND THE FIRST.  A GDG RELATIVE GENERATION
+//* GIVES EACH NIGHT ITS OWN DATA SET WITHOUT THE NEW-ON-AN-ALREADY-
+//* CATALOGED-NAME FAILURE (GDG BASE PROD.SAMPLE.AUDITRPT ASSUMED
+//* ALREADY DEFINED BY OPERATIONS).
+//AUDITRPT DD DSN=PROD.SAMPLE.AUDITRPT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//AUDTRAIL DD DSN=PROD.SAMPLE.AUDTRAIL,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100)
+//*
+//* PRINTEXT IS THE EXTRACT SENT TO THE OUTSIDE PRINT/MAIL VENDOR.
+//* MOD/CATLG/CATLG FOR THE SAME RESTART/RECURRING-RUN REASONS AS
+//* CORROUT/TRANEXCP ABOVE -- SAME OPERATIONS RESET RESPONSIBILITY
+//* BEFORE A FRESH NIGHTLY RUN, NOTED AT SAMPCKPT ABOVE.
+//PRINTEXT DD DSN=PROD.SAMPLE.PRINTEXT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=124)
+//SYSOUT   DD SYSOUT=*
+//
