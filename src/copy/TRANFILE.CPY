@@ -0,0 +1,11 @@
+      * TRANFILE.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE NIGHTLY CORRESPONDENCE TRANSACTION FILE.
+      * ONE RECORD PER CUSTOMER/MESSAGE-TYPE PAIR TO BE GENERATED.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-CUSTOMER-NUMBER     PIC 9(09).
+           05  TRAN-MESSAGE-TYPE        PIC X(15).
+           05  TRAN-CUSTOMER-NAME       PIC X(30).
+           05  TRAN-ACCOUNT-NUMBER      PIC 9(10).
+           05  TRAN-LANGUAGE-CODE       PIC X(02).
