@@ -0,0 +1,12 @@
+      * MSGCAT.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE MESSAGE CATALOG FILE.  MAPS A MESSAGE
+      * TYPE CODE AND LANGUAGE-PREFERENCE CODE TO ITS CORRESPONDENCE
+      * TEXT SO WORDING CHANGES, INCLUDING TRANSLATIONS, DO NOT REQUIRE
+      * A PROGRAM RECOMPILE.  ONE RECORD PER TYPE/LANGUAGE COMBINATION.
+      *****************************************************************
+       01  MSG-CATALOG-RECORD.
+           05  MSG-CAT-KEY.
+               10  MSG-CAT-TYPE         PIC X(15).
+               10  MSG-CAT-LANGUAGE     PIC X(02).
+           05  MSG-CAT-TEXT             PIC X(60).
