@@ -0,0 +1,14 @@
+      * SAMPCOMM.CPY
+      *****************************************************************
+      * COMMAREA LAYOUT FOR THE SAMPLE MESSAGE-INQUIRY CICS TRANSACTION.
+      * INTENDED TO BE COPIED UNDER A CALLER-SUPPLIED 01-LEVEL, E.G.
+      *     01  DFHCOMMAREA.
+      *         COPY SAMPCOMM.
+      *****************************************************************
+           05  SAMP-MESSAGE-TYPE            PIC X(15).
+           05  SAMP-CUSTOMER-NAME           PIC X(30).
+           05  SAMP-ACCOUNT-NUMBER          PIC 9(10).
+           05  SAMP-LANGUAGE-CODE           PIC X(02).
+           05  SAMP-MESSAGE                 PIC X(60).
+           05  SAMP-RETURN-CODE             PIC 9(02).
+           05  SAMP-EFFECTIVE-LANGUAGE-CODE PIC X(02).
