@@ -0,0 +1,9 @@
+      * EXCPFILE.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE CORRESPONDENCE EXCEPTION FILE.  HOLDS
+      * TRANSACTIONS REJECTED BECAUSE OF AN UNRECOGNIZED MESSAGE-TYPE
+      * CODE, FOR OPERATIONS TO REVIEW.
+      *****************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-CUSTOMER-NUMBER     PIC 9(09).
+           05  EXCP-MESSAGE-TYPE        PIC X(15).
