@@ -1,31 +1,46 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  SAMPLE.
+       PROGRAM-ID.  TESTPRG.
       *****************************************************************
       * TRIVIAL PROGRAM TO EXERCISE ZUTZCPC.
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TEST-REPORT-FILE ASSIGN TO 'TESTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS UT-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-REPORT-FILE.
+           COPY ZUTZCFD.
        WORKING-STORAGE SECTION.
             COPY ZUTZCWS     .
        01  FILLER.
-           05  WS-MESSAGE-TYPE          PIC X(08) VALUE SPACES.
-           05  WS-MESSAGE               PIC X(40) VALUE SPACES.
+           05  WS-MESSAGE-TYPE          PIC X(15) VALUE SPACES.
+           05  WS-CUSTOMER-NAME         PIC X(30) VALUE SPACES.
+           05  WS-ACCOUNT-NUMBER        PIC 9(10) VALUE ZERO.
+           05  WS-LANGUAGE-CODE         PIC X(02) VALUE SPACES.
+           05  WS-MESSAGE               PIC X(60) VALUE SPACES.
+           05  WS-RETURN-CODE           PIC 9(02) VALUE ZERO.
+           05  WS-EFFECTIVE-LANGUAGE-CODE  PIC X(02) VALUE SPACES.
+           COPY MSGCAT.
        PROCEDURE DIVISION.
            PERFORM UT-INITIALIZE
 
-           DISPLAY SPACE
-           DISPLAY "<testsuite"
-           " name="""
-           'GREETING AND FAREWELL'
-           """>"
+           MOVE '<testsuites>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE '<testsuite name="GREETING AND FAREWELL">'
+               TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
 
            MOVE 'IT RETURNS HELLO, WORLD! AS GREETING'
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
            MOVE 'GREETING' TO WS-MESSAGE-TYPE
-           PERFORM 2000-SPEAK
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
            ADD 1 TO UT-TEST-CASE-COUNT
            SET UT-NORMAL-COMPARE TO TRUE
            MOVE WS-MESSAGE TO UT-ACTUAL
@@ -39,7 +54,9 @@
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
            MOVE 'FAREWELL' TO WS-MESSAGE-TYPE
-           PERFORM 2000-SPEAK
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
            ADD 1 TO UT-TEST-CASE-COUNT
            SET UT-NORMAL-COMPARE TO TRUE
            MOVE WS-MESSAGE TO UT-ACTUAL
@@ -47,6 +64,342 @@
                        TO UT-EXPECTED
            SET UT-COMPARE-DEFAULT TO TRUE
            PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT RETURNS A BLANK MESSAGE FOR AN UNKNOWN TYPE'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'BOGUS' TO WS-MESSAGE-TYPE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE SPACES TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT RETURNS A NON-ZERO RETURN CODE FOR AN UNKNOWN TYPE'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'BOGUS' TO WS-MESSAGE-TYPE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-RETURN-CODE TO UT-ACTUAL-NUMERIC
+           MOVE 4 TO UT-EXPECTED-NUMERIC
+           SET UT-COMPARE-NUMERIC TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT RETURNS A BLANK MESSAGE FOR A BLANK TYPE'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE SPACES TO WS-MESSAGE-TYPE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE SPACES TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT RETURNS A NON-ZERO RETURN CODE FOR A BLANK TYPE'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE SPACES TO WS-MESSAGE-TYPE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-RETURN-CODE TO UT-ACTUAL-NUMERIC
+           MOVE 4 TO UT-EXPECTED-NUMERIC
+           SET UT-COMPARE-NUMERIC TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE '</testsuite>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE '<testsuite name="EXPANDED MESSAGE TYPES">'
+               TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+      * THESE THREE CASES ASSUME THE PRODUCTION CATALOG CARRIES THE
+      * SAME &NAME/&ACCT TOKEN WORDING REQUESTED WHEN THESE TYPES WERE
+      * ADDED TO THE CATALOG -- 'WELCOME, &NAME!', 'HAPPY BIRTHDAY,
+      * &NAME!', AND 'ACCOUNT &ACCT HAS BEEN CLOSED.' -- THE SAME WAY
+      * THE GREETING/FAREWELL CASES ABOVE ASSUME 'HELLO, WORLD!' AND
+      * 'GOODBYE, WORLD!'.
+           MOVE 'IT SUBSTITUTES THE CUSTOMER NAME INTO WELCOME'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'WELCOME' TO WS-MESSAGE-TYPE
+           MOVE 'JANE DOE' TO WS-CUSTOMER-NAME
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE 'WELCOME, JANE DOE!'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT SUBSTITUTES THE CUSTOMER NAME INTO BIRTHDAY'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'BIRTHDAY' TO WS-MESSAGE-TYPE
+           MOVE 'JANE DOE' TO WS-CUSTOMER-NAME
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE 'HAPPY BIRTHDAY, JANE DOE!'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT SUBSTITUTES THE ACCOUNT NUMBER INTO ACCOUNT-CLOSURE'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'ACCOUNT-CLOSURE' TO WS-MESSAGE-TYPE
+           MOVE 1234567890 TO WS-ACCOUNT-NUMBER
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE 'ACCOUNT 1234567890 HAS BEEN CLOSED.'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE '</testsuite>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE '<testsuite name="LANGUAGE PREFERENCE">'
+               TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE 'IT RETURNS HELLO, WORLD! WHEN NO LANGUAGE IS GIVEN'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'GREETING' TO WS-MESSAGE-TYPE
+           MOVE SPACES TO WS-LANGUAGE-CODE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE 'HELLO, WORLD!'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT RETURNS HELLO, WORLD! WHEN EN IS REQUESTED'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'GREETING' TO WS-MESSAGE-TYPE
+           MOVE 'EN' TO WS-LANGUAGE-CODE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE 'HELLO, WORLD!'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+      * 'ZZ' IS NOT A SUPPORTED LANGUAGE CODE IN ANY CATALOG ENTRY, SO
+      * THIS PROVES THE FALLBACK-TO-EN PATH IN 2000-SPEAK RATHER THAN
+      * A DIRECT CATALOG HIT.
+           MOVE 'IT FALLS BACK TO EN FOR AN UNSUPPORTED LANGUAGE CODE'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'GREETING' TO WS-MESSAGE-TYPE
+           MOVE 'ZZ' TO WS-LANGUAGE-CODE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-MESSAGE TO UT-ACTUAL
+           MOVE 'HELLO, WORLD!'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT REPORTS EN AS THE EFFECTIVE LANGUAGE ON FALLBACK'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'GREETING' TO WS-MESSAGE-TYPE
+           MOVE 'ZZ' TO WS-LANGUAGE-CODE
+           CALL 'SAMPLE' USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+                   WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+                   WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-EFFECTIVE-LANGUAGE-CODE TO UT-ACTUAL
+           MOVE 'EN' TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE '</testsuite>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE '<testsuite name="MESSAGE CATALOG FILE MOCK">'
+               TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE 'MSGCAT' TO UT-INTERNAL-FILENAME(1)
+           MOVE 'TESTMSGCAT' TO UT-EXTERNAL-FILENAME(1)
+
+           MOVE 'IT RESOLVES THE MESSAGE CATALOG EXTERNAL FILENAME'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'MSGCAT' TO UT-MOCK-FIND-FILENAME
+           PERFORM UT-LOOKUP-FILE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE UT-EXTERNAL-FILENAME(UT-FILE-IX) TO UT-ACTUAL
+           MOVE 'TESTMSGCAT' TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'GREETING' TO MSG-CAT-TYPE
+           MOVE 'EN' TO MSG-CAT-LANGUAGE
+           MOVE 'HELLO, WORLD!' TO MSG-CAT-TEXT
+           SET UT-FIND-FILE-MOCK TO TRUE
+           MOVE 'MSGCAT' TO UT-MOCK-FIND-FILENAME
+           MOVE 'READ' TO UT-MOCK-FIND-OPERATION
+           MOVE MSG-CATALOG-RECORD TO UT-MOCK-SET-RECORD
+           MOVE '00' TO UT-MOCK-SET-FILE-STATUS
+           PERFORM UT-SET-MOCK
+
+           MOVE 'IT REMEMBERS THE MOCKED CATALOG RECORD FOR GREETING'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE UT-MOCK-RECORD(UT-MOCK-IX) TO UT-ACTUAL
+           MOVE MSG-CATALOG-RECORD TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT REMEMBERS THE MOCKED CATALOG FILE STATUS'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE UT-MOCK-FILE-STATUS(UT-MOCK-IX) TO UT-ACTUAL
+           MOVE '00' TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+      * A SEPARATE MOCK SPECIFICATION, KEYED BY A DISTINCT OPERATION
+      * TAG, STANDS IN FOR A KEYED READ THAT MISSES -- FILE STATUS
+      * '23' IS THE STANDARD "RECORD NOT FOUND" STATUS FOR AN INDEXED
+      * READ ON A KEY NOT PRESENT IN THE CATALOG.
+           MOVE SPACES TO MSG-CATALOG-RECORD
+           SET UT-FIND-FILE-MOCK TO TRUE
+           MOVE 'MSGCAT' TO UT-MOCK-FIND-FILENAME
+           MOVE 'READ-MISS' TO UT-MOCK-FIND-OPERATION
+           MOVE MSG-CATALOG-RECORD TO UT-MOCK-SET-RECORD
+           MOVE '23' TO UT-MOCK-SET-FILE-STATUS
+           PERFORM UT-SET-MOCK
+
+           MOVE 'IT REMEMBERS A RECORD-NOT-FOUND CATALOG FILE STATUS'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'MSGCAT' TO UT-MOCK-FIND-FILENAME
+           MOVE 'READ-MISS' TO UT-MOCK-FIND-OPERATION
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE UT-MOCK-FILE-STATUS(UT-MOCK-IX) TO UT-ACTUAL
+           MOVE '23' TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE '</testsuite>' TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+           MOVE '<testsuite name="CICS MOCK FRAMEWORK">'
+               TO UT-REPORT-LINE
+           PERFORM UT-EMIT-REPORT-LINE
+
+      * SAMPLECX IS A CICS TRANSACTION, AND THIS ENVIRONMENT HAS NO
+      * CICS TRANSLATOR OR SOURCE PREPROCESSOR TO SPLICE A MOCK INTO A
+      * LIVE EXEC CICS STATEMENT.  AS WITH THE MESSAGE CATALOG
+      * FILE-MOCK COVERAGE ABOVE, THIS
+      * SUITE DRIVES THE CICS MOCK PLUMBING (UT-SET-CICS-MOCK /
+      * UT-LOOKUP-MOCK, KEYED BY UT-MOCK-FIND-CICS-KEYWORDS) DIRECTLY
+      * RATHER THAN THROUGH A LIVE EXEC CICS STATEMENT.
+           SET UT-FIND-CICS-MOCK TO TRUE
+           MOVE 'SEND TEXT' TO UT-MOCK-FIND-CICS-KEYWORDS
+           PERFORM UT-SET-MOCK
+
+           MOVE 'IT REMEMBERS A MOCKED CICS SEND TEXT KEYWORD SET'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'SEND TEXT' TO UT-MOCK-FIND-CICS-KEYWORDS
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           IF UT-MOCK-FOUND
+               MOVE 'FOUND' TO UT-ACTUAL
+           ELSE
+               MOVE 'NOT FOUND' TO UT-ACTUAL
+           END-IF
+           MOVE 'FOUND' TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+           MOVE 'IT DOES NOT MATCH AN UNMOCKED CICS KEYWORD SET'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'SEND MAP' TO UT-MOCK-FIND-CICS-KEYWORDS
+           PERFORM UT-LOOKUP-MOCK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           IF UT-MOCK-FOUND
+               MOVE 'FOUND' TO UT-ACTUAL
+           ELSE
+               MOVE 'NOT FOUND' TO UT-ACTUAL
+           END-IF
+           MOVE 'NOT FOUND' TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
            PERFORM UT-AFTER
             COPY ZUTZCPD     .
            .
@@ -58,22 +411,10 @@
            .
        UT-INITIALIZE.
            MOVE SPACES TO UT-FILE-INFORMATION
+           OPEN OUTPUT TEST-REPORT-FILE
 
            .
        UT-END.
 
 
-           .
-       2000-SPEAK.
-           IF WS-MESSAGE-TYPE IS EQUAL TO 'GREETING'
-               MOVE 'HELLO, WORLD!' TO WS-MESSAGE
-           END-IF
-           IF WS-MESSAGE-TYPE IS EQUAL TO 'FAREWELL'
-               MOVE 'GOODBYE, WORRRRLD!' TO WS-MESSAGE
-           END-IF
-
-
-           .
-       9999-END.
-
            .
