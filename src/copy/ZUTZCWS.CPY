@@ -0,0 +1,93 @@
+      * ZUTZCWS.CPY
+      *****************************************************************
+      * WORKING STORAGE FOR THE ZUTZC UNIT TEST HARNESS.  COPIED INTO
+      * WORKING-STORAGE SECTION AHEAD OF THE PROGRAM-UNDER-TEST FIELDS.
+      * PAIRS WITH THE PROCEDURE DIVISION LOGIC IN ZUTZCPD.CPY.
+      *****************************************************************
+       01  UT-TEST-CASE-INFORMATION.
+           05  UT-TEST-CASE-NAME        PIC X(80).
+           05  UT-TEST-CASE-COUNT       PIC 9(4)  VALUE 0.
+           05  UT-TEST-CASE-NUMBER      PIC 9(4)  VALUE 0.
+           05  UT-NUMBER-PASSED         PIC 9(4)  VALUE 0.
+           05  UT-NUMBER-FAILED         PIC 9(4)  VALUE 0.
+           05  UT-RETCODE               PIC 9(4)  VALUE 0.
+           05  UT-DISPLAY-MESSAGE       PIC X(200) VALUE SPACES.
+           05  UT-PASSED                PIC X(10) VALUE 'PASSED: '.
+           05  UT-FAILED                PIC X(10) VALUE 'FAILED: '.
+           05  UT-CONST-ES              PIC X(2)  VALUE 'ES'.
+           05  UT-RPT-STATUS            PIC X(2)  VALUE SPACES.
+           05  UT-REPORT-LINE           PIC X(200) VALUE SPACES.
+
+       01  UT-COMPARE-VALUES.
+           05  UT-ACTUAL                PIC X(2048) VALUE SPACES.
+           05  UT-ACTUAL-NUMERIC REDEFINES UT-ACTUAL
+                                        PIC S9(18)V9(18).
+           05  UT-EXPECTED              PIC X(2048) VALUE SPACES.
+           05  UT-EXPECTED-NUMERIC REDEFINES UT-EXPECTED
+                                        PIC S9(18)V9(18).
+           05  UT-COMPARE-TYPE          PIC X     VALUE 'D'.
+               88  UT-COMPARE-DEFAULT      VALUE 'D'.
+               88  UT-COMPARE-NUMERIC      VALUE 'N'.
+           05  UT-COMPARE-DIRECTION     PIC X     VALUE 'N'.
+               88  UT-NORMAL-COMPARE        VALUE 'N'.
+               88  UT-REVERSE-COMPARE       VALUE 'R'.
+           05  UT-COMPARE-RESULT        PIC X     VALUE SPACE.
+               88  UT-COMPARE-PASSED        VALUE 'P'.
+               88  UT-COMPARE-FAILED        VALUE 'F'.
+
+       01  UT-ACCESS-VERIFY.
+           05  UT-ACTUAL-ACCESSES       PIC 9(9)  VALUE 0.
+           05  UT-EXPECTED-ACCESSES     PIC 9(9)  VALUE 0.
+           05  UT-ACTUAL-ACCESSES-FMT   PIC ZZZ,ZZZ,ZZ9.
+           05  UT-EXPECTED-ACCESSES-FMT PIC ZZZ,ZZZ,ZZ9.
+           05  UT-VERIFY-TYPE           PIC X     VALUE SPACE.
+               88  UT-VERIFY-AT-LEAST       VALUE 'L'.
+               88  UT-VERIFY-NO-MORE-THAN   VALUE 'M'.
+           05  UT-VERIFY-RESULT         PIC X     VALUE SPACE.
+               88  UT-VERIFY-PASSED         VALUE 'P'.
+               88  UT-VERIFY-FAILED         VALUE 'F'.
+           05  UT-LABEL-EXPECTED-ACCESS PIC X(10) VALUE 'ACCESS'.
+           05  UT-LABEL-EXPECTED-ACCESS-PL
+                                        PIC X(2)  VALUE SPACES.
+
+       01  UT-MOCK-FIND-CRITERIA.
+           05  UT-MOCK-FIND-TYPE        PIC X     VALUE SPACE.
+               88  UT-FIND-FILE-MOCK        VALUE 'F'.
+               88  UT-FIND-CALL-MOCK        VALUE 'C'.
+               88  UT-FIND-CICS-MOCK        VALUE 'X'.
+               88  UT-FIND-PARA-MOCK        VALUE 'P'.
+           05  UT-MOCK-FIND-FILENAME    PIC X(30) VALUE SPACES.
+           05  UT-MOCK-FIND-OPERATION   PIC X(10) VALUE SPACES.
+           05  UT-MOCK-FIND-CALL-TOKENS PIC X(100) VALUE SPACES.
+           05  UT-MOCK-FIND-CICS-KEYWORDS
+                                        PIC X(100) VALUE SPACES.
+           05  UT-MOCK-FIND-PARA-NAME   PIC X(30) VALUE SPACES.
+           05  UT-MOCK-SET-RECORD       PIC X(2048) VALUE SPACES.
+           05  UT-MOCK-SET-FILE-STATUS PIC X(2)  VALUE SPACES.
+           05  UT-MOCK-FOUND-SWITCH     PIC X     VALUE 'N'.
+               88  UT-MOCK-FOUND            VALUE 'Y'.
+               88  UT-MOCK-NOT-FOUND        VALUE 'N'.
+
+       01  UT-MOCK-MAX                  PIC 9(4)  VALUE 50.
+       01  UT-MOCK-COUNT                PIC 9(4)  VALUE 0.
+       01  UT-MOCK-TABLE.
+           05  UT-MOCK-ENTRY OCCURS 50 TIMES INDEXED BY UT-MOCK-IX.
+               10  UT-MOCK-TYPE             PIC X     VALUE SPACE.
+                   88  UT-MOCK-FILE             VALUE 'F'.
+                   88  UT-MOCK-CALL             VALUE 'C'.
+                   88  UT-MOCK-CICS             VALUE 'X'.
+                   88  UT-MOCK-PARA             VALUE 'P'.
+               10  UT-MOCK-FILENAME         PIC X(30) VALUE SPACES.
+               10  UT-MOCK-OPERATION        PIC X(10) VALUE SPACES.
+               10  UT-MOCK-RECORD           PIC X(2048) VALUE SPACES.
+               10  UT-MOCK-FILE-STATUS      PIC X(2)  VALUE SPACES.
+               10  UT-MOCK-CALL-TOKENS-KEY  PIC X(100) VALUE SPACES.
+               10  UT-MOCK-CICS-KEYWORDS-KEY
+                                           PIC X(100) VALUE SPACES.
+               10  UT-MOCK-PARA-NAME        PIC X(30) VALUE SPACES.
+
+       01  UT-FILE-MAX                  PIC 9(4)  VALUE 20.
+       01  UT-FILE-INFORMATION.
+           05  UT-FILE-ENTRY OCCURS 20 TIMES INDEXED BY UT-FILE-IX.
+               10  UT-INTERNAL-FILENAME     PIC X(30) VALUE SPACES.
+               10  UT-EXTERNAL-FILENAME     PIC X(30) VALUE SPACES.
