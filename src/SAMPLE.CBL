@@ -1,23 +1,206 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  SAMPLE.     
+       PROGRAM-ID.  SAMPLE.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT MSG-CATALOG-FILE ASSIGN TO 'MSGCAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MSG-CAT-KEY
+               FILE STATUS IS WS-MSGCAT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MSG-CATALOG-FILE.
+           COPY MSGCAT.
        WORKING-STORAGE SECTION.
-       01  FILLER.
-           05  WS-MESSAGE-TYPE          PIC X(08) VALUE SPACES.
-           05  WS-MESSAGE               PIC X(40) VALUE SPACES.
-       PROCEDURE DIVISION.
+       01  WS-MSGCAT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-MSGCAT-SWITCH             PIC X(01) VALUE 'N'.
+           88  MSGCAT-IS-OPEN               VALUE 'Y'.
+       01  WS-FOUND-SWITCH               PIC X(01) VALUE 'N'.
+           88  CATALOG-ENTRY-FOUND           VALUE 'Y'.
+       01  WS-DEFAULT-LANGUAGE           PIC X(02) VALUE 'EN'.
+       01  WS-EFFECTIVE-LANGUAGE         PIC X(02) VALUE SPACES.
+       01  WS-TOKEN-COUNT                PIC 9(04) VALUE 0.
+       01  WS-TEMPLATE                   PIC X(60) VALUE SPACES.
+       01  WS-TOKEN-BEFORE               PIC X(60) VALUE SPACES.
+       01  WS-TOKEN-AFTER                PIC X(60) VALUE SPACES.
+       01  WS-CATALOG-MAX                PIC 9(04) VALUE 50.
+       01  WS-CATALOG-COUNT              PIC 9(04) VALUE 0.
+       01  WS-CATALOG-TABLE.
+           05  WS-CATALOG-ENTRY OCCURS 50 TIMES
+                   ASCENDING KEY IS WS-CAT-TYPE, WS-CAT-LANGUAGE
+                   INDEXED BY WS-CAT-IX.
+               10  WS-CAT-TYPE              PIC X(15).
+               10  WS-CAT-LANGUAGE          PIC X(02).
+               10  WS-CAT-TEXT              PIC X(60).
+       LINKAGE SECTION.
+       01  WS-MESSAGE-TYPE               PIC X(15).
+       01  WS-CUSTOMER-NAME              PIC X(30).
+       01  WS-ACCOUNT-NUMBER             PIC 9(10).
+       01  WS-LANGUAGE-CODE              PIC X(02).
+       01  WS-MESSAGE                    PIC X(60).
+       01  WS-RETURN-CODE                PIC 9(02).
+       01  WS-EFFECTIVE-LANGUAGE-CODE    PIC X(02).
+       PROCEDURE DIVISION USING WS-MESSAGE-TYPE, WS-CUSTOMER-NAME,
+               WS-ACCOUNT-NUMBER, WS-LANGUAGE-CODE, WS-MESSAGE,
+               WS-RETURN-CODE, WS-EFFECTIVE-LANGUAGE-CODE.
+
+       0000-MAIN.
+           PERFORM 2000-SPEAK
+           PERFORM 9999-END
+           .
+
+       1000-LOAD-CATALOG.
+      * THIS TABLE-LOAD-ONCE-PER-RUN-UNIT APPROACH RELIES ON
+      * WORKING-STORAGE SURVIVING ACROSS CALLS WITHIN THE SAME RUN
+      * UNIT, WHICH HOLDS FOR SAMPLEDR'S BATCH RUN UNIT BUT NOT FOR A
+      * QUASI-REENTRANT CICS PROGRAM, WHOSE WORKING-STORAGE IS
+      * REINITIALIZED EACH TRANSACTION.  A CICS CALLER OF SAMPLE (SUCH
+      * AS SAMPLECX) THEREFORE STILL RE-OPENS AND RE-SCANS THE ENTIRE
+      * CATALOG ON EVERY TRANSACTION RATHER THAN DOING ONE KEYED READ
+      * AGAINST IT -- A SHARED/COMMON CATALOG AREA OUTSIDE
+      * WORKING-STORAGE (OR A KEYED RANDOM READ DIRECTLY ON
+      * MSG-CAT-KEY INSTEAD OF A SEQUENTIAL TABLE LOAD) WOULD BE
+      * NEEDED TO GIVE THE ONLINE PATH THE SAME ONE-TOUCH-PER-REQUEST
+      * COST THE BATCH PATH GETS HERE.  NOT ADDRESSED IN THIS PASS.
+           IF NOT MSGCAT-IS-OPEN
+               SET MSGCAT-IS-OPEN TO TRUE
+               OPEN INPUT MSG-CATALOG-FILE
+               IF WS-MSGCAT-STATUS IS NOT EQUAL TO '00'
+      * CATALOG FILE IS MISSING OR INACCESSIBLE -- LEAVE THE TABLE
+      * EMPTY RATHER THAN READING FROM A FILE THAT NEVER SUCCESSFULLY
+      * OPENED.  2000-SPEAK'S SEARCH ALL THEN SIMPLY FINDS NO ENTRY
+      * FOR ANY TYPE/LANGUAGE, AND RETURNS THE SAME NOT-FOUND RESULT
+      * (BLANK MESSAGE, RETURN CODE 4) IT ALREADY USES FOR AN
+      * UNRECOGNIZED MESSAGE-TYPE CODE.
+                   DISPLAY 'SAMPLE: UNABLE TO OPEN MESSAGE CATALOG -- '
+                       'FILE STATUS ' WS-MSGCAT-STATUS
+               ELSE
+                   PERFORM UNTIL WS-MSGCAT-STATUS IS EQUAL TO '10'
+                       READ MSG-CATALOG-FILE
+                           AT END
+                               MOVE '10' TO WS-MSGCAT-STATUS
+                           NOT AT END
+                               IF WS-CATALOG-COUNT IS NOT LESS THAN
+                                       WS-CATALOG-MAX
+                                   DISPLAY 'SAMPLE: MESSAGE CATALOG '
+                                       'HAS MORE THAN ' WS-CATALOG-MAX
+                                       ' ENTRIES -- TABLE FULL, '
+                                       'REMAINING CATALOG ENTRIES '
+                                       'IGNORED'
+                                   MOVE '10' TO WS-MSGCAT-STATUS
+                               ELSE
+                                   ADD 1 TO WS-CATALOG-COUNT
+                                   SET WS-CAT-IX TO WS-CATALOG-COUNT
+                                   MOVE MSG-CAT-TYPE
+                                       TO WS-CAT-TYPE(WS-CAT-IX)
+                                   MOVE MSG-CAT-LANGUAGE
+                                       TO WS-CAT-LANGUAGE(WS-CAT-IX)
+                                   MOVE MSG-CAT-TEXT
+                                       TO WS-CAT-TEXT(WS-CAT-IX)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE MSG-CATALOG-FILE
+               END-IF
+           END-IF
+           .
 
        2000-SPEAK.
-           IF WS-MESSAGE-TYPE IS EQUAL TO 'GREETING'
-               MOVE 'HELLO, WORLD!' TO WS-MESSAGE
-           END-IF  
-           IF WS-MESSAGE-TYPE IS EQUAL TO 'FAREWELL'
-               MOVE 'GOODBYE, WORLD!' TO WS-MESSAGE  
-           END-IF    
-           .    
+           PERFORM 1000-LOAD-CATALOG
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-LANGUAGE-CODE IS EQUAL TO SPACES
+               MOVE WS-DEFAULT-LANGUAGE TO WS-EFFECTIVE-LANGUAGE
+           ELSE
+               MOVE WS-LANGUAGE-CODE TO WS-EFFECTIVE-LANGUAGE
+           END-IF
+           SET WS-CAT-IX TO 1
+           SEARCH ALL WS-CATALOG-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CAT-TYPE(WS-CAT-IX) IS EQUAL TO WS-MESSAGE-TYPE
+                   AND WS-CAT-LANGUAGE(WS-CAT-IX) IS EQUAL TO
+                       WS-EFFECTIVE-LANGUAGE
+                   MOVE WS-CAT-TEXT(WS-CAT-IX) TO WS-MESSAGE
+                   SET CATALOG-ENTRY-FOUND TO TRUE
+                   PERFORM 3000-SUBSTITUTE-TOKENS
+           END-SEARCH
+           IF NOT CATALOG-ENTRY-FOUND
+                   AND WS-EFFECTIVE-LANGUAGE IS NOT EQUAL TO
+                       WS-DEFAULT-LANGUAGE
+               MOVE WS-DEFAULT-LANGUAGE TO WS-EFFECTIVE-LANGUAGE
+               SET WS-CAT-IX TO 1
+               SEARCH ALL WS-CATALOG-ENTRY
+                   AT END
+                       MOVE SPACES TO WS-MESSAGE
+                   WHEN WS-CAT-TYPE(WS-CAT-IX) IS EQUAL TO
+                           WS-MESSAGE-TYPE
+                       AND WS-CAT-LANGUAGE(WS-CAT-IX) IS EQUAL TO
+                           WS-EFFECTIVE-LANGUAGE
+                       MOVE WS-CAT-TEXT(WS-CAT-IX) TO WS-MESSAGE
+                       SET CATALOG-ENTRY-FOUND TO TRUE
+                       PERFORM 3000-SUBSTITUTE-TOKENS
+               END-SEARCH
+           END-IF
+           IF NOT CATALOG-ENTRY-FOUND
+               MOVE SPACES TO WS-MESSAGE
+           END-IF
+           .
+
+       3000-SUBSTITUTE-TOKENS.
+           MOVE WS-MESSAGE TO WS-TEMPLATE
+           PERFORM 3100-SUBSTITUTE-NAME-TOKEN
+           PERFORM 3200-SUBSTITUTE-ACCOUNT-TOKEN
+           MOVE WS-TEMPLATE TO WS-MESSAGE
+           .
+
+       3100-SUBSTITUTE-NAME-TOKEN.
+           MOVE 0 TO WS-TOKEN-COUNT
+           INSPECT WS-TEMPLATE TALLYING WS-TOKEN-COUNT
+               FOR ALL '&NAME'
+           IF WS-TOKEN-COUNT IS GREATER THAN ZERO
+               MOVE SPACES TO WS-TOKEN-BEFORE WS-TOKEN-AFTER
+               UNSTRING WS-TEMPLATE DELIMITED BY '&NAME'
+                   INTO WS-TOKEN-BEFORE WS-TOKEN-AFTER
+               END-UNSTRING
+               MOVE SPACES TO WS-TEMPLATE
+               STRING FUNCTION TRIM(WS-TOKEN-BEFORE TRAILING)
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CUSTOMER-NAME TRAILING)
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-TOKEN-AFTER TRAILING)
+                           DELIMITED BY SIZE
+                       INTO WS-TEMPLATE
+               END-STRING
+           END-IF
+           .
+
+       3200-SUBSTITUTE-ACCOUNT-TOKEN.
+           MOVE 0 TO WS-TOKEN-COUNT
+           INSPECT WS-TEMPLATE TALLYING WS-TOKEN-COUNT
+               FOR ALL '&ACCT'
+           IF WS-TOKEN-COUNT IS GREATER THAN ZERO
+               MOVE SPACES TO WS-TOKEN-BEFORE WS-TOKEN-AFTER
+               UNSTRING WS-TEMPLATE DELIMITED BY '&ACCT'
+                   INTO WS-TOKEN-BEFORE WS-TOKEN-AFTER
+               END-UNSTRING
+               MOVE SPACES TO WS-TEMPLATE
+               STRING FUNCTION TRIM(WS-TOKEN-BEFORE TRAILING)
+                           DELIMITED BY SIZE
+                       WS-ACCOUNT-NUMBER DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-TOKEN-AFTER TRAILING)
+                           DELIMITED BY SIZE
+                       INTO WS-TEMPLATE
+               END-STRING
+           END-IF
+           .
 
        9999-END.
+           MOVE WS-EFFECTIVE-LANGUAGE TO WS-EFFECTIVE-LANGUAGE-CODE
+           IF CATALOG-ENTRY-FOUND
+               MOVE 00 TO WS-RETURN-CODE
+           ELSE
+               MOVE 04 TO WS-RETURN-CODE
+           END-IF
+           GOBACK
            .
