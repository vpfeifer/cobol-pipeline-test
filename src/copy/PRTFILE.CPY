@@ -0,0 +1,15 @@
+      * PRTFILE.CPY
+      *****************************************************************
+      * RECORD LAYOUT FOR THE PRINT-VENDOR CORRESPONDENCE EXTRACT.
+      * SENT TO THE OUTSIDE PRINT/MAIL VENDOR NIGHTLY, SEPARATE FROM
+      * CORROUT (WHICH FEEDS DOWNSTREAM IN-HOUSE PROCESSING).  CARRIES
+      * THE FIELDS THE VENDOR NEEDS TO ADDRESS AND DATE THE LETTER IN
+      * ADDITION TO THE GENERATED TEXT.
+      *****************************************************************
+       01  PRTX-RECORD.
+           05  PRTX-CUSTOMER-NUMBER     PIC 9(09).
+           05  PRTX-CUSTOMER-NAME       PIC X(30).
+           05  PRTX-MESSAGE-TYPE        PIC X(15).
+           05  PRTX-LANGUAGE-CODE       PIC X(02).
+           05  PRTX-MESSAGE-TEXT        PIC X(60).
+           05  PRTX-PRINT-DATE          PIC 9(08).
